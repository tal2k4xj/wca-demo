@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CLAIMSPROC.
        AUTHOR. INSURANCE-TEAM.
        DATE-WRITTEN. 2024-03-15.
@@ -36,12 +36,29 @@ IDENTIFICATION DIVISION.
                
            SELECT ERROR-FILE
                ASSIGN TO ERRDD
-               ORGANIZATION IS LINE SEQUENTIAL.
-               
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+
            SELECT REPORT-FILE
                ASSIGN TO RPTDD
-               ORGANIZATION IS LINE SEQUENTIAL.
-           
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CONTROL-FILE
+               ASSIGN TO CTLDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CKPDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLAIMS-FILE.
@@ -96,19 +113,72 @@ IDENTIFICATION DIVISION.
            
        FD  REPORT-FILE.
        01  REPORT-RECORD       PIC X(132).
-       
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-REC-TYPE        PIC X(1).
+               88  CTL-HEADER-REC     VALUE 'H'.
+               88  CTL-APPEAL-REC     VALUE 'C'.
+           05  CTL-DATA.
+               10  CTL-HEADER-DATA.
+                   15  CTL-RUN-MODE        PIC X(1).
+                       88  CTL-MODE-NORMAL     VALUE 'N'.
+                       88  CTL-MODE-RESTART    VALUE 'R'.
+                       88  CTL-MODE-APPEAL     VALUE 'A'.
+                   15  CTL-SAS-PROGRAM     PIC X(20).
+                   15  CTL-SAS-LOG         PIC X(20).
+                   15  CTL-SAS-PRINT       PIC X(20).
+               10  CTL-APPEAL-DATA REDEFINES CTL-HEADER-DATA.
+                   15  CTL-APPEAL-CLAIM-ID PIC X(10).
+                   15  FILLER              PIC X(51).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-CLAIM-ID  PIC X(10).
+           05  CKPT-READ-COUNT     PIC 9(7).
+           05  CKPT-ERROR-COUNT    PIC 9(5).
+           05  CKPT-PROCESS-COUNT  PIC 9(7).
+           05  CKPT-DATE-ERROR-COUNT  PIC 9(5).
+           05  CKPT-LIMIT-ERROR-COUNT PIC 9(5).
+           05  FILLER              PIC X(10).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-CLAIM-ID        PIC X(10).
+           05  AUD-OLD-STATUS      PIC X(1).
+           05  AUD-NEW-STATUS      PIC X(1).
+           05  AUD-DATE            PIC X(8).
+           05  AUD-TIME            PIC X(6).
+           05  AUD-PROCESSOR-ID    PIC X(5).
+           05  AUD-PAID-AMOUNT     PIC 9(7)V99.
+           05  AUD-DENIAL-CODE     PIC X(2).
+           05  FILLER              PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
-           05  WS-CLAIMS-STATUS  PIC XX.
-           05  WS-POLICY-STATUS  PIC XX.
-           05  WS-SAS-IN-STATUS  PIC XX.
-           05  WS-SAS-OUT-STATUS PIC XX.
+           05  WS-CLAIMS-STATUS     PIC XX.
+           05  WS-POLICY-STATUS     PIC XX.
+           05  WS-SAS-IN-STATUS     PIC XX.
+           05  WS-SAS-OUT-STATUS    PIC XX.
+           05  WS-ERROR-STATUS      PIC XX.
+           05  WS-REPORT-STATUS     PIC XX.
+           05  WS-CONTROL-STATUS    PIC XX.
+           05  WS-CHECKPOINT-STATUS PIC XX.
+           05  WS-AUDIT-STATUS      PIC XX.
            
        01  WS-COUNTERS.
            05  WS-READ-COUNT     PIC 9(7) VALUE 0.
            05  WS-ERROR-COUNT    PIC 9(5) VALUE 0.
            05  WS-PROCESS-COUNT  PIC 9(7) VALUE 0.
-           
+           05  WS-DATE-ERROR-COUNT PIC 9(5) VALUE 0.
+           05  WS-LIMIT-ERROR-COUNT PIC 9(5) VALUE 0.
+
+       01  WS-OVERFLOW-COUNTERS.
+           05  WS-DUP-OVERFLOW-COUNT       PIC 9(5) VALUE 0.
+           05  WS-SAS-TRACK-OVERFLOW-COUNT PIC 9(5) VALUE 0.
+           05  WS-PT-OVERFLOW-COUNT        PIC 9(5) VALUE 0.
+           05  WS-CUST-OVERFLOW-COUNT      PIC 9(5) VALUE 0.
+
        01  WS-TOTALS.
            05  WS-TOTAL-CLAIMS   PIC 9(9)V99 VALUE 0.
            05  WS-TOTAL-PAID     PIC 9(9)V99 VALUE 0.
@@ -122,19 +192,98 @@ IDENTIFICATION DIVISION.
                88  END-OF-CLAIMS   VALUE 'Y'.
            05  WS-VALID-POLICY   PIC X VALUE 'N'.
                88  POLICY-VALID    VALUE 'Y'.
+
+       01  WS-RUN-CONTROL.
+           05  WS-RUN-MODE        PIC X(1) VALUE 'N'.
+               88  WS-MODE-NORMAL     VALUE 'N'.
+               88  WS-MODE-RESTART    VALUE 'R'.
+               88  WS-MODE-APPEAL     VALUE 'A'.
+           05  WS-SAS-PROGRAM     PIC X(20) VALUE 'process_claims.sas'.
+           05  WS-SAS-LOG         PIC X(20) VALUE 'sas.log'.
+           05  WS-SAS-PRINT       PIC X(20) VALUE 'claims_report.lst'.
+           05  WS-CKPT-CLAIM-ID   PIC X(10) VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+           05  WS-PROCESSOR-ID    PIC X(5) VALUE 'CLMPR'.
+           05  WS-OLD-STATUS-CODE PIC X(1) VALUE SPACES.
+
+       01  WS-DUP-FLAGS.
+           05  WS-PRESCAN-EOF     PIC X VALUE 'N'.
+               88  PRESCAN-EOF        VALUE 'Y'.
+           05  WS-DUP-FOUND       PIC X VALUE 'N'.
+               88  DUPLICATE-FOUND    VALUE 'Y'.
+
+       01  WS-DUP-TABLE.
+           05  WS-DUP-COUNT       PIC 9(5) VALUE 0.
+           05  WS-DUP-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-DUP-IDX.
+               10  WS-DUP-POLICY-ID     PIC X(5).
+               10  WS-DUP-CLAIM-AMOUNT  PIC 9(7)V99.
+               10  WS-DUP-CLAIM-DATE    PIC X(8).
+
+       01  WS-POLICY-TOTAL-FLAGS.
+           05  WS-PT-FOUND        PIC X VALUE 'N'.
+               88  POLICY-TOTAL-FOUND VALUE 'Y'.
+
+       01  WS-POLICY-TOTALS-TABLE.
+           05  WS-POLICY-TOTAL-COUNT PIC 9(5) VALUE 0.
+           05  WS-POLICY-TOTAL-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-PT-IDX.
+               10  WS-PT-POL-ID        PIC X(5).
+               10  WS-PT-CUSTOMER-ID   PIC X(10).
+               10  WS-PT-PREMIUM-AMT   PIC 9(7)V99.
+               10  WS-PT-PAID-AMT      PIC 9(9)V99 VALUE 0.
+
+       01  WS-CUST-ROLLUP-FLAGS.
+           05  WS-CUST-FOUND      PIC X VALUE 'N'.
+               88  CUST-TOTAL-FOUND   VALUE 'Y'.
+
+       01  WS-CUST-ROLLUP-TABLE.
+           05  WS-CUST-ROLLUP-COUNT PIC 9(5) VALUE 0.
+           05  WS-CUST-ROLLUP-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-CUST-IDX.
+               10  WS-CUST-ID             PIC X(10).
+               10  WS-CUST-PREMIUM-TOTAL  PIC 9(9)V99 VALUE 0.
+               10  WS-CUST-PAID-TOTAL     PIC 9(9)V99 VALUE 0.
+
+       01  WS-LOSS-RATIO-PCT     PIC 999V99 VALUE 0.
+
+       01  WS-SAS-TRACK-TABLE.
+           05  WS-SAS-TRACK-COUNT PIC 9(5) VALUE 0.
+           05  WS-SAS-TRACK-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-SAS-IDX.
+               10  WS-SAS-TRACK-CLAIM-ID  PIC X(10).
+               10  WS-SAS-TRACK-RECEIVED  PIC X VALUE 'N'.
+
+      *    WS-TYPE-IDX: 1=AUTO 2=HOME 3=LIFE
+      *    WS-OUT-IDX:  1=PENDING 2=APPROVED 3=REJECTED 4=ERROR
+       01  WS-BD-VALID           PIC X VALUE 'N'.
+       01  WS-TYPE-LABEL         PIC X(2) VALUE SPACES.
+       01  WS-OUTCOME-LABEL      PIC X(9) VALUE SPACES.
+
+       01  WS-COVERAGE-LIMITS.
+           05  WS-AUTO-LIMIT     PIC 9(9)V99 VALUE 50000.00.
+           05  WS-HOME-LIMIT     PIC 9(9)V99 VALUE 500000.00.
+           05  WS-LIFE-LIMIT     PIC 9(9)V99 VALUE 1000000.00.
+       01  WS-COVERAGE-LIMIT     PIC 9(9)V99 VALUE 0.
+
+       01  WS-TYPE-BREAKDOWN-TABLE.
+           05  WS-TYPE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-TYPE-IDX.
+               10  WS-OUTCOME-ENTRY OCCURS 4 TIMES
+                       INDEXED BY WS-OUT-IDX.
+                   15  WS-BD-COUNT   PIC 9(7) VALUE 0.
+                   15  WS-BD-AMOUNT  PIC 9(9)V99 VALUE 0.
            
-       01  WS-SAS-COMMAND.
-           05  FILLER            PIC X(30) 
-               VALUE 'sas -sysin process_claims.sas '.
-           05  FILLER            PIC X(15)
-               VALUE '-log sas.log '.
-           05  FILLER            PIC X(35)
-               VALUE '-print claims_report.lst -noterminal'.
+       01  WS-SAS-COMMAND              PIC X(100) VALUE SPACES.
            
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
-           PERFORM 2000-PROCESS-CLAIMS
+           IF WS-MODE-APPEAL
+               PERFORM 2500-PROCESS-APPEALS
+           ELSE
+               PERFORM 2000-PROCESS-CLAIMS
+           END-IF
            PERFORM 3000-CALL-SAS
            PERFORM 4000-PROCESS-RESULTS
            PERFORM 5000-CLEANUP
@@ -143,49 +292,261 @@ IDENTIFICATION DIVISION.
        1000-INITIALIZE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
-           
-           OPEN INPUT CLAIMS-FILE
-               OUTPUT SAS-INPUT
-               OUTPUT ERROR-FILE
-               OUTPUT REPORT-FILE
+
+           PERFORM 1050-READ-CONTROL-CARD
+
+           OPEN I-O CLAIMS-FILE
                I-O POLICY-FILE
-               
+
            IF WS-CLAIMS-STATUS NOT = '00'
                DISPLAY 'CLAIMS FILE ERROR: ' WS-CLAIMS-STATUS
                PERFORM 9999-ABORT
+           END-IF
+
+           PERFORM 1080-OPEN-OUTPUT-FILES
+
+           IF WS-MODE-RESTART
+               PERFORM 1060-RESTORE-CHECKPOINT
+           END-IF
+
+           PERFORM 1070-PRESCAN-APPROVED-CLAIMS
+
+           PERFORM 1065-POSITION-CLAIMS-FILE.
+
+       1080-OPEN-OUTPUT-FILES.
+           IF WS-MODE-RESTART
+               OPEN EXTEND SAS-INPUT
+               IF WS-SAS-IN-STATUS NOT = '00' AND
+                  WS-SAS-IN-STATUS NOT = '05'
+                   OPEN OUTPUT SAS-INPUT
+               END-IF
+
+               OPEN EXTEND ERROR-FILE
+               IF WS-ERROR-STATUS NOT = '00' AND
+                  WS-ERROR-STATUS NOT = '05'
+                   OPEN OUTPUT ERROR-FILE
+               END-IF
+
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00' AND
+                  WS-REPORT-STATUS NOT = '05'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SAS-INPUT
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT REPORT-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00' AND
+              WS-AUDIT-STATUS NOT = '05'
+               OPEN OUTPUT AUDIT-FILE
            END-IF.
-           
+
+       1065-POSITION-CLAIMS-FILE.
+           IF WS-MODE-RESTART AND WS-CKPT-CLAIM-ID NOT = SPACES
+               MOVE WS-CKPT-CLAIM-ID TO CLAIM-ID
+               START CLAIMS-FILE KEY GREATER THAN CLAIM-ID
+                   INVALID KEY
+                       SET END-OF-CLAIMS TO TRUE
+               END-START
+           ELSE
+               CLOSE CLAIMS-FILE
+               OPEN I-O CLAIMS-FILE
+               IF WS-CLAIMS-STATUS NOT = '00'
+                   DISPLAY 'CLAIMS FILE ERROR: ' WS-CLAIMS-STATUS
+                   PERFORM 9999-ABORT
+               END-IF
+           END-IF.
+
+       1070-PRESCAN-APPROVED-CLAIMS.
+           PERFORM UNTIL PRESCAN-EOF
+               READ CLAIMS-FILE NEXT RECORD
+                   AT END
+                       SET PRESCAN-EOF TO TRUE
+                   NOT AT END
+                       IF APPROVED
+                           PERFORM 1075-ADD-DUP-ENTRY
+                       ELSE
+                           IF PENDING AND WS-MODE-RESTART
+                              AND CLAIM-ID <= WS-CKPT-CLAIM-ID
+                               PERFORM 1075-ADD-DUP-ENTRY
+                               PERFORM 2210-TRACK-SAS-SUBMISSION
+                               PERFORM 2215-TALLY-PENDING
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       1075-ADD-DUP-ENTRY.
+           IF WS-DUP-COUNT < 2000
+               ADD 1 TO WS-DUP-COUNT
+               MOVE POLICY-ID TO
+                   WS-DUP-POLICY-ID(WS-DUP-COUNT)
+               MOVE CLAIM-AMOUNT TO
+                   WS-DUP-CLAIM-AMOUNT(WS-DUP-COUNT)
+               MOVE CLAIM-DATE TO
+                   WS-DUP-CLAIM-DATE(WS-DUP-COUNT)
+           ELSE
+               ADD 1 TO WS-DUP-OVERFLOW-COUNT
+           END-IF.
+
+       1050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CTL-HEADER-REC
+                           MOVE CTL-RUN-MODE TO WS-RUN-MODE
+                           IF CTL-SAS-PROGRAM NOT = SPACES
+                               MOVE CTL-SAS-PROGRAM TO WS-SAS-PROGRAM
+                           END-IF
+                           IF CTL-SAS-LOG NOT = SPACES
+                               MOVE CTL-SAS-LOG TO WS-SAS-LOG
+                           END-IF
+                           IF CTL-SAS-PRINT NOT = SPACES
+                               MOVE CTL-SAS-PRINT TO WS-SAS-PRINT
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF
+           PERFORM 1055-BUILD-SAS-COMMAND.
+
+       1055-BUILD-SAS-COMMAND.
+           MOVE SPACES TO WS-SAS-COMMAND
+           STRING 'sas -sysin ' DELIMITED BY SIZE
+                  WS-SAS-PROGRAM DELIMITED BY SPACE
+                  ' -log ' DELIMITED BY SIZE
+                  WS-SAS-LOG DELIMITED BY SPACE
+                  ' -print ' DELIMITED BY SIZE
+                  WS-SAS-PRINT DELIMITED BY SPACE
+                  ' -noterminal' DELIMITED BY SIZE
+                  INTO WS-SAS-COMMAND.
+
+       1060-RESTORE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-CLAIM-ID TO WS-CKPT-CLAIM-ID
+                       MOVE CKPT-READ-COUNT TO WS-READ-COUNT
+                       MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                       MOVE CKPT-PROCESS-COUNT TO WS-PROCESS-COUNT
+                       MOVE CKPT-DATE-ERROR-COUNT TO
+                           WS-DATE-ERROR-COUNT
+                       MOVE CKPT-LIMIT-ERROR-COUNT TO
+                           WS-LIMIT-ERROR-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        2000-PROCESS-CLAIMS.
            PERFORM UNTIL END-OF-CLAIMS
-               READ CLAIMS-FILE
+               READ CLAIMS-FILE NEXT RECORD
                    AT END
                        SET END-OF-CLAIMS TO TRUE
                    NOT AT END
                        ADD 1 TO WS-READ-COUNT
                        PERFORM 2100-VALIDATE-CLAIM
+                       IF FUNCTION MOD(WS-READ-COUNT
+                          WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 2050-WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
+
+       2050-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CLAIM-ID TO CKPT-LAST-CLAIM-ID
+           MOVE WS-READ-COUNT TO CKPT-READ-COUNT
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT
+           MOVE WS-PROCESS-COUNT TO CKPT-PROCESS-COUNT
+           MOVE WS-DATE-ERROR-COUNT TO CKPT-DATE-ERROR-COUNT
+           MOVE WS-LIMIT-ERROR-COUNT TO CKPT-LIMIT-ERROR-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
            
        2100-VALIDATE-CLAIM.
            INITIALIZE WS-VALID-POLICY
-           
+
            IF CLAIM-AMOUNT <= ZERO
                PERFORM 2900-WRITE-ERROR
-               GO TO 2100-EXIT
-           END-IF
-           
-           MOVE POLICY-ID TO POL-ID
-           READ POLICY-FILE
-               INVALID KEY
-                   PERFORM 2900-WRITE-ERROR
-               NOT INVALID KEY
-                   IF ACTIVE
-                       SET POLICY-VALID TO TRUE
-                       PERFORM 2200-WRITE-SAS-INPUT
-                   ELSE
+               PERFORM 2217-TALLY-ERROR-OUTCOME
+           ELSE
+               MOVE POLICY-ID TO POL-ID
+               READ POLICY-FILE
+                   INVALID KEY
                        PERFORM 2900-WRITE-ERROR
-                   END-IF
-           END-READ.
+                       PERFORM 2217-TALLY-ERROR-OUTCOME
+                   NOT INVALID KEY
+                       IF NOT ACTIVE
+                           PERFORM 2900-WRITE-ERROR
+                           PERFORM 2217-TALLY-ERROR-OUTCOME
+                       ELSE
+                           IF CLAIM-DATE < EFFECTIVE-DATE
+                              OR CLAIM-DATE > EXPIRY-DATE
+                               PERFORM 2920-WRITE-ERROR-DATE
+                               PERFORM 2217-TALLY-ERROR-OUTCOME
+                           ELSE
+                               PERFORM 9200-SET-COVERAGE-LIMIT
+                               IF CLAIM-AMOUNT <= DEDUCTIBLE-AMT
+                                  OR CLAIM-AMOUNT > WS-COVERAGE-LIMIT
+                                   PERFORM 2930-WRITE-ERROR-LIMIT
+                                   PERFORM 2217-TALLY-ERROR-OUTCOME
+                               ELSE
+                                   INITIALIZE WS-DUP-FOUND
+                                   PERFORM 2940-CHECK-DUPLICATE
+                                   IF DUPLICATE-FOUND
+                                       PERFORM 2900-WRITE-ERROR
+                                       PERFORM 2217-TALLY-ERROR-OUTCOME
+                                   ELSE
+                                       SET POLICY-VALID TO TRUE
+                                       PERFORM 1075-ADD-DUP-ENTRY
+                                       PERFORM 2200-WRITE-SAS-INPUT
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF.
+
+       2217-TALLY-ERROR-OUTCOME.
+           PERFORM 9100-SET-TYPE-INDEX
+           IF WS-BD-VALID = 'Y'
+               SET WS-OUT-IDX TO 4
+               ADD 1 TO WS-BD-COUNT(WS-TYPE-IDX, WS-OUT-IDX)
+               ADD CLAIM-AMOUNT TO
+                   WS-BD-AMOUNT(WS-TYPE-IDX, WS-OUT-IDX)
+           END-IF.
+
+       9200-SET-COVERAGE-LIMIT.
+           EVALUATE POL-TYPE
+               WHEN 'AU'
+                   MOVE WS-AUTO-LIMIT TO WS-COVERAGE-LIMIT
+               WHEN 'HO'
+                   MOVE WS-HOME-LIMIT TO WS-COVERAGE-LIMIT
+               WHEN 'LF'
+                   MOVE WS-LIFE-LIMIT TO WS-COVERAGE-LIMIT
+               WHEN OTHER
+                   MOVE WS-AUTO-LIMIT TO WS-COVERAGE-LIMIT
+           END-EVALUATE.
+
+       2940-CHECK-DUPLICATE.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+               UNTIL WS-DUP-IDX > WS-DUP-COUNT
+                  OR DUPLICATE-FOUND
+               IF WS-DUP-POLICY-ID(WS-DUP-IDX) = POLICY-ID
+                  AND WS-DUP-CLAIM-AMOUNT(WS-DUP-IDX) = CLAIM-AMOUNT
+                  AND WS-DUP-CLAIM-DATE(WS-DUP-IDX) = CLAIM-DATE
+                   SET DUPLICATE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
            
        2200-WRITE-SAS-INPUT.
            MOVE CLAIM-ID TO SAS-CLAIM-ID
@@ -194,9 +555,110 @@ IDENTIFICATION DIVISION.
            MOVE CLAIM-TYPE TO SAS-CLAIM-TYPE
            MOVE POL-TYPE TO SAS-POL-TYPE
            MOVE DEDUCTIBLE-AMT TO SAS-DEDUCT-AMT
-           
+
            WRITE SAS-IN-RECORD
-           ADD 1 TO WS-PROCESS-COUNT.
+           ADD 1 TO WS-PROCESS-COUNT
+           PERFORM 2210-TRACK-SAS-SUBMISSION
+           PERFORM 2215-TALLY-PENDING.
+
+       2210-TRACK-SAS-SUBMISSION.
+           IF WS-SAS-TRACK-COUNT < 5000
+               ADD 1 TO WS-SAS-TRACK-COUNT
+               MOVE CLAIM-ID TO
+                   WS-SAS-TRACK-CLAIM-ID(WS-SAS-TRACK-COUNT)
+               MOVE 'N' TO
+                   WS-SAS-TRACK-RECEIVED(WS-SAS-TRACK-COUNT)
+           ELSE
+               ADD 1 TO WS-SAS-TRACK-OVERFLOW-COUNT
+           END-IF.
+
+       2215-TALLY-PENDING.
+           PERFORM 9100-SET-TYPE-INDEX
+           IF WS-BD-VALID = 'Y'
+               SET WS-OUT-IDX TO 1
+               ADD 1 TO WS-BD-COUNT(WS-TYPE-IDX, WS-OUT-IDX)
+               ADD CLAIM-AMOUNT TO
+                   WS-BD-AMOUNT(WS-TYPE-IDX, WS-OUT-IDX)
+           END-IF.
+
+       9100-SET-TYPE-INDEX.
+           MOVE 'N' TO WS-BD-VALID
+           EVALUATE TRUE
+               WHEN AUTO-CLAIM
+                   SET WS-TYPE-IDX TO 1
+                   MOVE 'Y' TO WS-BD-VALID
+               WHEN HOME-CLAIM
+                   SET WS-TYPE-IDX TO 2
+                   MOVE 'Y' TO WS-BD-VALID
+               WHEN LIFE-CLAIM
+                   SET WS-TYPE-IDX TO 3
+                   MOVE 'Y' TO WS-BD-VALID
+           END-EVALUATE.
+
+       2500-PROCESS-APPEALS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               PERFORM UNTIL WS-CONTROL-STATUS = '10'
+                   READ CONTROL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CTL-APPEAL-REC
+                               PERFORM 2510-REOPEN-CLAIM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       2510-REOPEN-CLAIM.
+           ADD 1 TO WS-READ-COUNT
+           MOVE CTL-APPEAL-CLAIM-ID TO CLAIM-ID
+           READ CLAIMS-FILE
+               INVALID KEY
+                   PERFORM 2900-WRITE-ERROR
+               NOT INVALID KEY
+                   IF NOT REJECTED
+                       PERFORM 2900-WRITE-ERROR
+                   ELSE
+                       MOVE STATUS-CODE TO WS-OLD-STATUS-CODE
+                       MOVE 'P' TO STATUS-CODE
+                       MOVE WS-PROCESSOR-ID TO PROCESSOR-ID
+                       REWRITE CLAIM-RECORD
+                       IF WS-CLAIMS-STATUS NOT = '00'
+                           DISPLAY 'CLAIMS FILE REWRITE ERROR: '
+                               WS-CLAIMS-STATUS
+                       ELSE
+                           PERFORM 2520-WRITE-REOPEN-AUDIT
+                           PERFORM 2100-VALIDATE-CLAIM
+                           IF NOT POLICY-VALID
+                               PERFORM 2530-REVERT-FAILED-REOPEN
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+       2520-WRITE-REOPEN-AUDIT.
+           MOVE CLAIM-ID TO AUD-CLAIM-ID
+           MOVE WS-OLD-STATUS-CODE TO AUD-OLD-STATUS
+           MOVE STATUS-CODE TO AUD-NEW-STATUS
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-TIME TO AUD-TIME
+           MOVE WS-PROCESSOR-ID TO AUD-PROCESSOR-ID
+           MOVE 0 TO AUD-PAID-AMOUNT
+           MOVE SPACES TO AUD-DENIAL-CODE
+           WRITE AUDIT-RECORD.
+
+       2530-REVERT-FAILED-REOPEN.
+           MOVE STATUS-CODE TO WS-OLD-STATUS-CODE
+           MOVE 'R' TO STATUS-CODE
+           MOVE WS-PROCESSOR-ID TO PROCESSOR-ID
+           REWRITE CLAIM-RECORD
+           IF WS-CLAIMS-STATUS NOT = '00'
+               DISPLAY 'CLAIMS FILE REWRITE ERROR: ' WS-CLAIMS-STATUS
+           ELSE
+               PERFORM 2520-WRITE-REOPEN-AUDIT
+           END-IF.
            
        2900-WRITE-ERROR.
            ADD 1 TO WS-ERROR-COUNT
@@ -206,7 +668,27 @@ IDENTIFICATION DIVISION.
                   ' DATE: ' CLAIM-DATE
                   INTO ERROR-RECORD
            WRITE ERROR-RECORD.
-           
+
+       2920-WRITE-ERROR-DATE.
+           ADD 1 TO WS-DATE-ERROR-COUNT
+           ADD 1 TO WS-ERROR-COUNT
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'CLAIM OUTSIDE COVERAGE PERIOD - ID: ' CLAIM-ID
+                  ' POLICY: ' POLICY-ID
+                  ' CLAIM DATE: ' CLAIM-DATE
+                  INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
+       2930-WRITE-ERROR-LIMIT.
+           ADD 1 TO WS-LIMIT-ERROR-COUNT
+           ADD 1 TO WS-ERROR-COUNT
+           MOVE SPACES TO ERROR-RECORD
+           STRING 'CLAIM FAILS DEDUCTIBLE/LIMIT CHECK - ID: ' CLAIM-ID
+                  ' POLICY: ' POLICY-ID
+                  ' AMOUNT: ' CLAIM-AMOUNT
+                  INTO ERROR-RECORD
+           WRITE ERROR-RECORD.
+
        3000-CALL-SAS.
            IF WS-PROCESS-COUNT > 0
                CALL "SYSTEM" USING WS-SAS-COMMAND
@@ -236,23 +718,122 @@ IDENTIFICATION DIVISION.
                INVALID KEY
                    PERFORM 2900-WRITE-ERROR
                NOT INVALID KEY
+                   MOVE STATUS-CODE TO WS-OLD-STATUS-CODE
                    IF SAS-DENIAL-CODE = SPACES
                        MOVE 'A' TO STATUS-CODE
                        ADD SAS-PAID-AMOUNT TO WS-TOTAL-PAID
+                       PERFORM 4120-ACCUM-POLICY-TOTAL
                    ELSE
                        MOVE 'R' TO STATUS-CODE
                    END-IF
+                   PERFORM 4140-TALLY-ADJUDICATION
+                   MOVE WS-PROCESSOR-ID TO PROCESSOR-ID
                    REWRITE CLAIM-RECORD
+                   IF WS-CLAIMS-STATUS NOT = '00'
+                       DISPLAY 'CLAIMS FILE REWRITE ERROR: '
+                           WS-CLAIMS-STATUS
+                   ELSE
+                       PERFORM 4110-WRITE-AUDIT-RECORD
+                       PERFORM 4130-MARK-SAS-RECEIVED
+                   END-IF
            END-READ.
-           
+
+       4140-TALLY-ADJUDICATION.
+           PERFORM 9100-SET-TYPE-INDEX
+           IF WS-BD-VALID = 'Y'
+               SET WS-OUT-IDX TO 1
+               SUBTRACT 1 FROM WS-BD-COUNT(WS-TYPE-IDX, WS-OUT-IDX)
+               SUBTRACT CLAIM-AMOUNT FROM
+                   WS-BD-AMOUNT(WS-TYPE-IDX, WS-OUT-IDX)
+               IF SAS-DENIAL-CODE = SPACES
+                   SET WS-OUT-IDX TO 2
+                   ADD 1 TO WS-BD-COUNT(WS-TYPE-IDX, WS-OUT-IDX)
+                   ADD SAS-PAID-AMOUNT TO
+                       WS-BD-AMOUNT(WS-TYPE-IDX, WS-OUT-IDX)
+               ELSE
+                   SET WS-OUT-IDX TO 3
+                   ADD 1 TO WS-BD-COUNT(WS-TYPE-IDX, WS-OUT-IDX)
+                   ADD CLAIM-AMOUNT TO
+                       WS-BD-AMOUNT(WS-TYPE-IDX, WS-OUT-IDX)
+               END-IF
+           END-IF.
+
+       4130-MARK-SAS-RECEIVED.
+           PERFORM VARYING WS-SAS-IDX FROM 1 BY 1
+               UNTIL WS-SAS-IDX > WS-SAS-TRACK-COUNT
+               IF WS-SAS-TRACK-CLAIM-ID(WS-SAS-IDX) =
+                  SAS-OUT-CLAIM-ID
+                   MOVE 'Y' TO WS-SAS-TRACK-RECEIVED(WS-SAS-IDX)
+               END-IF
+           END-PERFORM.
+
+       4120-ACCUM-POLICY-TOTAL.
+           MOVE POLICY-ID TO POL-ID
+           READ POLICY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 4125-FIND-OR-ADD-POLICY-TOTAL
+                   IF POLICY-TOTAL-FOUND
+                       ADD SAS-PAID-AMOUNT TO
+                           WS-PT-PAID-AMT(WS-PT-IDX)
+                   END-IF
+           END-READ.
+
+       4125-FIND-OR-ADD-POLICY-TOTAL.
+           INITIALIZE WS-PT-FOUND
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1
+               UNTIL WS-PT-IDX > WS-POLICY-TOTAL-COUNT
+                  OR POLICY-TOTAL-FOUND
+               IF WS-PT-POL-ID(WS-PT-IDX) = POL-ID
+                   SET POLICY-TOTAL-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF POLICY-TOTAL-FOUND
+               SET WS-PT-IDX DOWN BY 1
+           ELSE
+               IF WS-POLICY-TOTAL-COUNT < 2000
+                   ADD 1 TO WS-POLICY-TOTAL-COUNT
+                   SET WS-PT-IDX TO WS-POLICY-TOTAL-COUNT
+                   MOVE POL-ID TO WS-PT-POL-ID(WS-PT-IDX)
+                   MOVE CUSTOMER-ID TO
+                       WS-PT-CUSTOMER-ID(WS-PT-IDX)
+                   MOVE PREMIUM-AMOUNT TO
+                       WS-PT-PREMIUM-AMT(WS-PT-IDX)
+                   SET POLICY-TOTAL-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-PT-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       4110-WRITE-AUDIT-RECORD.
+           MOVE CLAIM-ID TO AUD-CLAIM-ID
+           MOVE WS-OLD-STATUS-CODE TO AUD-OLD-STATUS
+           MOVE STATUS-CODE TO AUD-NEW-STATUS
+           MOVE WS-CURRENT-DATE TO AUD-DATE
+           MOVE WS-CURRENT-TIME TO AUD-TIME
+           MOVE WS-PROCESSOR-ID TO AUD-PROCESSOR-ID
+           MOVE SAS-PAID-AMOUNT TO AUD-PAID-AMOUNT
+           MOVE SAS-DENIAL-CODE TO AUD-DENIAL-CODE
+           WRITE AUDIT-RECORD.
+
        5000-CLEANUP.
+           IF WS-DUP-OVERFLOW-COUNT > 0
+              OR WS-SAS-TRACK-OVERFLOW-COUNT > 0
+              OR WS-PT-OVERFLOW-COUNT > 0
+              OR WS-CUST-OVERFLOW-COUNT > 0
+               DISPLAY 'WARNING: ONE OR MORE IN-MEMORY TABLES '
+                       'OVERFLOWED - SEE REPORT FOR COUNTS'
+           END-IF
+
            PERFORM 5100-WRITE-REPORT
-           
+
            CLOSE CLAIMS-FILE
                  POLICY-FILE
                  SAS-INPUT
                  ERROR-FILE
-                 REPORT-FILE.
+                 REPORT-FILE
+                 AUDIT-FILE.
            
        5100-WRITE-REPORT.
            MOVE SPACES TO REPORT-RECORD
@@ -275,16 +856,220 @@ IDENTIFICATION DIVISION.
            STRING 'ERRORS ENCOUNTERED:   ' WS-ERROR-COUNT
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  COVERAGE DATE ERRORS:  ' WS-DATE-ERROR-COUNT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  DEDUCTIBLE/LIMIT ERRORS: ' WS-LIMIT-ERROR-COUNT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
            MOVE SPACES TO REPORT-RECORD
            STRING 'TOTAL AMOUNT PAID:    ' WS-TOTAL-PAID
                   INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM 5150-WRITE-OVERFLOW-COUNTS
+           PERFORM 5200-WRITE-POLICY-REPORT
+           PERFORM 5300-WRITE-EXCEPTION-REPORT
+           PERFORM 5400-WRITE-TYPE-BREAKDOWN.
+
+       5150-WRITE-OVERFLOW-COUNTS.
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  DUP-CHECK TABLE OVERFLOWS: '
+                  WS-DUP-OVERFLOW-COUNT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  SAS-TRACK TABLE OVERFLOWS: '
+                  WS-SAS-TRACK-OVERFLOW-COUNT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  POLICY-TOTALS TABLE OVERFLOWS: '
+                  WS-PT-OVERFLOW-COUNT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING '  CUST-ROLLUP TABLE OVERFLOWS: '
+                  WS-CUST-OVERFLOW-COUNT
+                  INTO REPORT-RECORD
            WRITE REPORT-RECORD.
-           
+
+       5200-WRITE-POLICY-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'POLICY-LEVEL LOSS RATIO REPORT'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'POLICY  CUSTOMER    PREMIUM      PAID'
+                  '        LOSS RATIO %'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-PT-IDX FROM 1 BY 1
+               UNTIL WS-PT-IDX > WS-POLICY-TOTAL-COUNT
+               PERFORM 5210-WRITE-POLICY-LINE
+               PERFORM 5220-ACCUM-CUST-ROLLUP
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'CUSTOMER ROLLUP'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'CUSTOMER    PREMIUM      PAID        LOSS RATIO %'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+               UNTIL WS-CUST-IDX > WS-CUST-ROLLUP-COUNT
+               PERFORM 5230-WRITE-CUST-LINE
+           END-PERFORM.
+
+       5210-WRITE-POLICY-LINE.
+           IF WS-PT-PREMIUM-AMT(WS-PT-IDX) = 0
+               MOVE 0 TO WS-LOSS-RATIO-PCT
+           ELSE
+               COMPUTE WS-LOSS-RATIO-PCT =
+                   (WS-PT-PAID-AMT(WS-PT-IDX) /
+                    WS-PT-PREMIUM-AMT(WS-PT-IDX)) * 100
+                   ON SIZE ERROR MOVE 999.99 TO WS-LOSS-RATIO-PCT
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-PT-POL-ID(WS-PT-IDX) '  '
+                  WS-PT-CUSTOMER-ID(WS-PT-IDX) '  '
+                  WS-PT-PREMIUM-AMT(WS-PT-IDX) '  '
+                  WS-PT-PAID-AMT(WS-PT-IDX) '  '
+                  WS-LOSS-RATIO-PCT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       5220-ACCUM-CUST-ROLLUP.
+           INITIALIZE WS-CUST-FOUND
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+               UNTIL WS-CUST-IDX > WS-CUST-ROLLUP-COUNT
+                  OR CUST-TOTAL-FOUND
+               IF WS-CUST-ID(WS-CUST-IDX) =
+                  WS-PT-CUSTOMER-ID(WS-PT-IDX)
+                   SET CUST-TOTAL-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF CUST-TOTAL-FOUND
+               SET WS-CUST-IDX DOWN BY 1
+           ELSE
+               IF WS-CUST-ROLLUP-COUNT < 2000
+                   ADD 1 TO WS-CUST-ROLLUP-COUNT
+                   SET WS-CUST-IDX TO WS-CUST-ROLLUP-COUNT
+                   MOVE WS-PT-CUSTOMER-ID(WS-PT-IDX) TO
+                       WS-CUST-ID(WS-CUST-IDX)
+                   SET CUST-TOTAL-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO WS-CUST-OVERFLOW-COUNT
+               END-IF
+           END-IF
+           IF CUST-TOTAL-FOUND
+               ADD WS-PT-PREMIUM-AMT(WS-PT-IDX) TO
+                   WS-CUST-PREMIUM-TOTAL(WS-CUST-IDX)
+               ADD WS-PT-PAID-AMT(WS-PT-IDX) TO
+                   WS-CUST-PAID-TOTAL(WS-CUST-IDX)
+           END-IF.
+
+       5230-WRITE-CUST-LINE.
+           IF WS-CUST-PREMIUM-TOTAL(WS-CUST-IDX) = 0
+               MOVE 0 TO WS-LOSS-RATIO-PCT
+           ELSE
+               COMPUTE WS-LOSS-RATIO-PCT =
+                   (WS-CUST-PAID-TOTAL(WS-CUST-IDX) /
+                    WS-CUST-PREMIUM-TOTAL(WS-CUST-IDX)) * 100
+                   ON SIZE ERROR MOVE 999.99 TO WS-LOSS-RATIO-PCT
+           END-IF
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-CUST-ID(WS-CUST-IDX) '  '
+                  WS-CUST-PREMIUM-TOTAL(WS-CUST-IDX) '  '
+                  WS-CUST-PAID-TOTAL(WS-CUST-IDX) '  '
+                  WS-LOSS-RATIO-PCT
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       5300-WRITE-EXCEPTION-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'EXCEPTION REPORT - CLAIMS SENT TO SAS '
+                  'BUT NEVER ADJUDICATED'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-SAS-IDX FROM 1 BY 1
+               UNTIL WS-SAS-IDX > WS-SAS-TRACK-COUNT
+               IF WS-SAS-TRACK-RECEIVED(WS-SAS-IDX) = 'N'
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING 'UNRESOLVED CLAIM-ID: '
+                          WS-SAS-TRACK-CLAIM-ID(WS-SAS-IDX)
+                          INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM.
+
+       5400-WRITE-TYPE-BREAKDOWN.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'CLAIM TYPE / OUTCOME BREAKDOWN'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TYPE  OUTCOME     COUNT      AMOUNT'
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+               UNTIL WS-TYPE-IDX > 3
+               EVALUATE WS-TYPE-IDX
+                   WHEN 1  MOVE 'AU' TO WS-TYPE-LABEL
+                   WHEN 2  MOVE 'HO' TO WS-TYPE-LABEL
+                   WHEN 3  MOVE 'LF' TO WS-TYPE-LABEL
+               END-EVALUATE
+               PERFORM VARYING WS-OUT-IDX FROM 1 BY 1
+                   UNTIL WS-OUT-IDX > 4
+                   PERFORM 5410-WRITE-BREAKDOWN-LINE
+               END-PERFORM
+           END-PERFORM.
+
+       5410-WRITE-BREAKDOWN-LINE.
+           EVALUATE WS-OUT-IDX
+               WHEN 1  MOVE 'PENDING  ' TO WS-OUTCOME-LABEL
+               WHEN 2  MOVE 'APPROVED ' TO WS-OUTCOME-LABEL
+               WHEN 3  MOVE 'REJECTED ' TO WS-OUTCOME-LABEL
+               WHEN 4  MOVE 'ERROR    ' TO WS-OUTCOME-LABEL
+           END-EVALUATE
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-TYPE-LABEL '    '
+                  WS-OUTCOME-LABEL '  '
+                  WS-BD-COUNT(WS-TYPE-IDX, WS-OUT-IDX) '  '
+                  WS-BD-AMOUNT(WS-TYPE-IDX, WS-OUT-IDX)
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
        9999-ABORT.
            DISPLAY 'ABNORMAL TERMINATION'
            MOVE 16 TO RETURN-CODE
            STOP RUN.
-           
-       2100-EXIT.
-           EXIT.
\ No newline at end of file
